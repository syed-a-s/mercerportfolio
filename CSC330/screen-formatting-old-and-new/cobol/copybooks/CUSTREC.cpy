@@ -0,0 +1,29 @@
+      *> Shared customer/address record layout, used wherever a
+      *> program reads or writes one customer entity: tread's
+      *> CustomerFile and myaddress's addressee-file both COPY this
+      *> so the field widths only ever have to change in one place.
+      *>
+      *> The regional extracts this feeds from are batched with a
+      *> header and trailer around the detail records, so the first
+      *> byte of every record carries a record-type code:
+      *>   H - batch header     D - customer detail
+      *>   T - batch trailer
+       01 CustomerRecord.
+           02 RecordType           PIC X(1).
+           02 CustomerId           PIC X(9).
+           02 CustomerName.
+               03 Lastname         PIC X(20).
+               03 Firstname        PIC X(20).
+               03 Middlename       PIC X(20).
+           02 CustomerAddress.
+      *> AddressType 'U' - US four-line card, 'I' - international,
+      *> using StreetAddress2 as well for the longer foreign block.
+               03 AddressType      PIC X(1).
+               03 StreetAddress    PIC X(30).
+               03 StreetAddress2   PIC X(30).
+               03 CityStateLine    PIC X(30).
+               03 CountryLine      PIC X(30).
+
+       01 TrailerRecord.
+           02 Trailer-RecordType   PIC X(1).
+           02 Trailer-RecordCount  PIC 9(9).
