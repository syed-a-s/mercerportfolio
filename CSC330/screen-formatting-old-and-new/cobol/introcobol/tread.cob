@@ -5,39 +5,180 @@
        FILE-CONTROL.
       /     SELECT CustomerFile ASSIGN TO "20141111-235959-CN-BEIJ.dat"
            SELECT CustomerFile ASSIGN TO "/pub/pounds/CSC330/translation
-      -    "s/KJV.txt" 
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+      -    "s/KJV.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CF-Status.
+           SELECT ControlFile ASSIGN TO "CustomerFile-Control.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-Status.
+           SELECT CheckpointFile ASSIGN TO "CustomerFile-Checkpoint.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKF-Status.
+           SELECT DetailFile ASSIGN TO "CustomerFile-Details.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DF-Status.
+
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
-       01 CustomerDetails.
-          02  CustomerId       PIC X(501).
-      /    02  CustomerName.
-      /       03 Lastname      PIC X(20).
-      /       03 Firstname     PIC X(20).
-      /       03 Middlename    PIC X(20).
+           COPY CUSTREC.
+       FD ControlFile.
+       01 ControlRecord PIC X(40).
+       FD CheckpointFile.
+       01 CheckpointRecord PIC 9(6).
+       FD DetailFile.
+       01 DetailRecord PIC X(191).
        WORKING-STORAGE SECTION.
        01 END-OF-FILE PIC Z(1).
+       01 CF-Status PIC X(2).
+       01 CKF-Status PIC X(2).
+       01 DF-Status PIC X(2).
+       01 CTL-Status PIC X(2).
+       01 Record-Count PIC 9(6) VALUE 0.
+       01 Record-Count-Display PIC Z(5)9.
+       01 Restart-Flag PIC X(1).
+       01 Restart-Point PIC 9(6) VALUE 0.
+       01 Checkpoint-Interval PIC 9(6) VALUE 1000.
+       01 Trailer-Mismatch PIC X(1) VALUE "N".
 
        PROCEDURE DIVISION.
        Begin.
+          ACCEPT Restart-Flag FROM COMMAND-LINE
+
           OPEN INPUT CustomerFile
+          DISPLAY "CustomerFile OPEN status " CF-Status
+          IF NOT (CF-Status = "00" OR CF-Status = "10")
+             STOP RUN RETURNING 1
+          END-IF
+
+          IF Restart-Flag = "R" OR Restart-Flag = "r"
+             OPEN EXTEND DetailFile
+             IF DF-Status = "35"
+                OPEN OUTPUT DetailFile
+             END-IF
+             IF NOT (DF-Status = "00" OR DF-Status = "10")
+                DISPLAY "DetailFile OPEN status " DF-Status
+                STOP RUN RETURNING 1
+             END-IF
+             PERFORM Read-Restart-Point
+             PERFORM Skip-To-Restart-Point
+          ELSE
+             OPEN OUTPUT DetailFile
+             IF NOT (DF-Status = "00" OR DF-Status = "10")
+                DISPLAY "DetailFile OPEN status " DF-Status
+                STOP RUN RETURNING 1
+             END-IF
+          END-IF
+
           READ CustomerFile
              AT END MOVE 1 TO END-OF-FILE
           END-READ
-          
+          DISPLAY "CustomerFile READ status " CF-Status
+          IF NOT (CF-Status = "00" OR CF-Status = "10")
+             STOP RUN RETURNING 1
+          END-IF
+
           IF END-OF-FILE = 1
             CLOSE CustomerFile
-          END-IF
-          
-          MOVE 0 TO END-OF-FILE.
-          
+          ELSE
+            MOVE 0 TO END-OF-FILE
+          END-IF.
+
           PERFORM UNTIL END-OF-FILE = 1
-      /       DISPLAY CustomerId SPACE Lastname SPACE Firstname
-             DISPLAY CustomerId
+             EVALUATE RecordType
+                WHEN "H"
+                   DISPLAY "CustomerFile batch header: " CustomerId
+                WHEN "T"
+                   MOVE Trailer-RecordCount TO Record-Count-Display
+                   DISPLAY "CustomerFile batch trailer count: "
+                      Record-Count-Display
+                   IF Trailer-RecordCount NOT = Record-Count
+                      MOVE "Y" TO Trailer-Mismatch
+                      DISPLAY "CustomerFile WARNING - trailer count "
+                         "does not match records read"
+                   END-IF
+                WHEN OTHER
+                   DISPLAY Lastname ", " Firstname SPACE Middlename
+                   ADD 1 TO Record-Count
+                   MOVE CustomerRecord TO DetailRecord
+                   WRITE DetailRecord
+                   IF FUNCTION MOD (Record-Count, Checkpoint-Interval)
+                      = 0
+                      PERFORM Write-Checkpoint
+                   END-IF
+             END-EVALUATE
              READ CustomerFile
                 AT END MOVE 1 TO END-OF-FILE
              END-READ
+             DISPLAY "CustomerFile READ status " CF-Status
+             IF NOT (CF-Status = "00" OR CF-Status = "10")
+                STOP RUN RETURNING 1
+             END-IF
           END-PERFORM
+
+          MOVE Record-Count TO Record-Count-Display
+          DISPLAY "CustomerFile records read: " Record-Count-Display
+
+          OPEN OUTPUT ControlFile
+          IF NOT (CTL-Status = "00" OR CTL-Status = "10")
+             DISPLAY "ControlFile OPEN status " CTL-Status
+             STOP RUN RETURNING 1
+          END-IF
+          MOVE SPACES TO ControlRecord
+          STRING "CUSTOMERFILE RECORD COUNT: " DELIMITED BY SIZE
+              Record-Count-Display DELIMITED BY SIZE
+              INTO ControlRecord
+          END-STRING
+          WRITE ControlRecord
+          CLOSE ControlFile
+          CLOSE CustomerFile
+          CLOSE DetailFile
+
+          IF Trailer-Mismatch = "Y"
+             STOP RUN RETURNING 2
+          END-IF
        STOP RUN.
+
+       Read-Restart-Point.
+          OPEN INPUT CheckpointFile
+          IF CKF-Status = "00"
+             READ CheckpointFile
+                AT END MOVE 0 TO CheckpointRecord
+             END-READ
+             MOVE CheckpointRecord TO Restart-Point
+             CLOSE CheckpointFile
+          ELSE
+             DISPLAY "CheckpointFile OPEN status " CKF-Status
+                " - no prior checkpoint, starting from record 1"
+             MOVE 0 TO Restart-Point
+          END-IF.
+
+       Skip-To-Restart-Point.
+          PERFORM UNTIL Record-Count >= Restart-Point
+                            OR END-OF-FILE = 1
+             READ CustomerFile
+                AT END MOVE 1 TO END-OF-FILE
+             END-READ
+             DISPLAY "CustomerFile READ status " CF-Status
+             IF NOT (CF-Status = "00" OR CF-Status = "10")
+                STOP RUN RETURNING 1
+             END-IF
+             EVALUATE RecordType
+                WHEN "H"
+                   CONTINUE
+                WHEN "T"
+                   CONTINUE
+                WHEN OTHER
+                   ADD 1 TO Record-Count
+             END-EVALUATE
+          END-PERFORM.
+
+       Write-Checkpoint.
+          OPEN OUTPUT CheckpointFile
+          IF NOT (CKF-Status = "00" OR CKF-Status = "10")
+             DISPLAY "CheckpointFile OPEN status " CKF-Status
+             STOP RUN RETURNING 1
+          END-IF
+          MOVE Record-Count TO CheckpointRecord
+          WRITE CheckpointRecord
+          CLOSE CheckpointFile.
