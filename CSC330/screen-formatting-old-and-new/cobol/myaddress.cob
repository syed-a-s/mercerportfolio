@@ -9,28 +9,126 @@
        environment division.
        input-output section.
        file-control.
-           select line-out-file assign to s-output.
+           select addressee-file assign to s-addressees
+               organization is line sequential
+               file status is af-status.
+           select line-out-file assign to s-output
+               file status is lof-status.
+           select audit-log-file assign to "myaddress-audit.log"
+               organization is line sequential
+               file status is al-status.
 
        data division.
        file section.
+       fd addressee-file.
+           copy CUSTREC.
+
        fd line-out-file
            label records are omitted.
-       01 line-record picture x(26).
+       01 line-record picture x(30).
+
+       fd audit-log-file
+           label records are omitted.
+       01 audit-log-record         picture x(60).
+
+       working-storage section.
+       01 ws-end-of-file          picture x value 'N'.
+       01 ws-name-line            picture x(30).
+       01 ws-card-count           picture 9(6) value 0.
+       01 ws-card-count-display   picture z(5)9.
+       01 ws-today                picture x(8).
+       01 ws-now                  picture x(8).
+       01 af-status                picture x(2).
+       01 al-status                picture x(2).
+       01 lof-status                picture x(2).
 
        procedure division.
        A000-write-name-and-address.
+           open input addressee-file.
+           display "addressee-file OPEN status " af-status.
+           if af-status not = "00" and af-status not = "10"
+               stop run
+           end-if.
+
            open output line-out-file.
-           move 'Syed A. Saadat' to line-record.
-           write line-record before 1.
-           display line-record.
-           move '31415 Home Drive' to line-record.
-           write line-record before 1.
-           display line-record.
-           move 'Atlanta, GA' to line-record.
-           write line-record before 1.
-           display line-record.
-           move 'USA' to line-record.
-           write line-record before 1.
+           if lof-status not = "00" and lof-status not = "10"
+               display "line-out-file OPEN status " lof-status
+               stop run
+           end-if.
+
+           open extend audit-log-file.
+           if al-status = "35"
+               open output audit-log-file
+           end-if.
+           accept ws-today from date yyyymmdd.
+           accept ws-now from time.
+           read addressee-file
+               at end move 'Y' to ws-end-of-file
+           end-read.
+           display "addressee-file READ status " af-status.
+           if af-status not = "00" and af-status not = "10"
+               stop run
+           end-if.
+
+           perform until ws-end-of-file = 'Y'
+               if RecordType not = 'H' and RecordType not = 'T'
+                   move spaces to ws-name-line
+                   if Middlename = spaces
+                       string Firstname delimited by space
+                           ' ' delimited by size
+                           Lastname delimited by space
+                           into ws-name-line
+                       end-string
+                   else
+                       string Firstname delimited by space
+                           ' ' delimited by size
+                           Middlename delimited by space
+                           ' ' delimited by size
+                           Lastname delimited by space
+                           into ws-name-line
+                       end-string
+                   end-if
+                   move ws-name-line to line-record
+                   write line-record before 1
+                   display line-record
+                   move StreetAddress to line-record
+                   write line-record before 1
+                   display line-record
+                   if AddressType = 'I'
+                       move StreetAddress2 to line-record
+                       write line-record before 1
+                       display line-record
+                   end-if
+                   move CityStateLine to line-record
+                   write line-record before 1
+                   display line-record
+                   move CountryLine to line-record
+                   write line-record before 1
+                   display line-record
+
+                   add 1 to ws-card-count
+                   move ws-card-count to ws-card-count-display
+                   move spaces to audit-log-record
+                   string ws-today delimited by size
+                       ' ' delimited by size
+                       ws-now delimited by size
+                       ' MYADDRESS CARDS WRITTEN: ' delimited by size
+                       ws-card-count-display delimited by size
+                       into audit-log-record
+                   end-string
+                   write audit-log-record
+               end-if
+
+               read addressee-file
+                   at end move 'Y' to ws-end-of-file
+               end-read
+               display "addressee-file READ status " af-status
+               if af-status not = "00" and af-status not = "10"
+                   stop run
+               end-if
+           end-perform.
+
+           close addressee-file.
            close line-out-file.
-           display line-record.
+           close audit-log-file.
            stop run.
